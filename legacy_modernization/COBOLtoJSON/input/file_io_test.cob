@@ -1,31 +1,808 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID. FILETEST.
-
-ENVIRONMENT DIVISION.
-INPUT-OUTPUT SECTION.
-FILE-CONTROL.
-    SELECT EMP-FILE ASSIGN TO 'EMPLOYEE.DAT'
-        ORGANIZATION IS LINE SEQUENTIAL.
-
-DATA DIVISION.
-FILE SECTION.
-FD  EMP-FILE.
-01  EMP-RECORD.
-    05 EMP-ID     PIC X(5).
-    05 EMP-NAME   PIC X(20).
-
-WORKING-STORAGE SECTION.
-01  EOF-FLAG     PIC X VALUE 'N'.
-
-PROCEDURE DIVISION.
-    OPEN INPUT EMP-FILE
-    PERFORM UNTIL EOF-FLAG = 'Y'
-        READ EMP-FILE
-            AT END
-                MOVE 'Y' TO EOF-FLAG
-            NOT AT END
-                DISPLAY "EMPLOYEE: " EMP-ID " - " EMP-NAME
-        END-READ
-    END-PERFORM
-    CLOSE EMP-FILE
-    STOP RUN.
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.     FILETEST.
+000300 AUTHOR.         R W BRENNAN.
+000400 INSTALLATION.   DATA CENTER SERVICES.
+000500 DATE-WRITTEN.   02/14/1998.
+000600 DATE-COMPILED.
+000700*================================================================*
+000800*  FILETEST                                                      *
+000900*  LISTS THE EMPLOYEE MASTER FILE, EMPLOYEE.DAT, AND SUPPORTS A  *
+001000*  RANDOM LOOKUP OF A SINGLE EMPLOYEE BY EMP-ID.                 *
+001100*----------------------------------------------------------------*
+001200*  MODIFICATION HISTORY                                         *
+001300*  DATE       BY   DESCRIPTION                                  *
+001400*  02/14/1998 RWB  ORIGINAL SEQUENTIAL LISTING.                 *
+001500*  03/02/1998 RWB  CONVERTED EMPLOYEE.DAT TO AN INDEXED FILE    *
+001600*                  KEYED ON EMP-ID; ADDED RANDOM-ACCESS LOOKUP  *
+001700*                  OF ONE EMPLOYEE AHEAD OF THE FULL LISTING.   *
+001800*  03/16/1998 RWB  VALIDATE EMP-ID/EMP-NAME ON READ; ROUTE BAD  *
+001900*                  RECORDS TO AN EXCEPTION LISTING.             *
+002000*  04/06/1998 RWB  REPLACED THE RAW DISPLAY LISTING WITH A      *
+002100*                  PAGINATED, HEADERED PRINT-IMAGE REPORT.      *
+002200*  04/13/1998 RWB  ADDED RECORD COUNT AND EMP-ID HASH TOTAL AS  *
+002300*                  END-OF-RUN CONTROL TOTALS.                  *
+002400*  04/20/1998 RWB  ADDED DEPARTMENT, HIRE DATE, AND SALARY TO   *
+002500*                  THE LISTING TO MATCH THE EXPANDED MASTER.    *
+002600*  05/26/1998 RWB  ADDED A RUN-TIME SORT (NAME OR DEPT) AHEAD   *
+002700*                  OF THE LISTING, SELECTED BY A SECOND RUN    *
+002800*                  PARAMETER; DEFAULTS TO EMP-ID SEQUENCE.      *
+002900*  06/08/1998 RWB  ADDED DUPLICATE EMP-ID DETECTION AND A       *
+003000*                  PER-RUN AUDIT TRAIL FILE.                  *
+003100*  06/22/1998 RWB  ADDED CHECKPOINT/RESTART SUPPORT FOR LARGE   *
+003200*                  RUNS: EVERY WS-CHECKPOINT-INTERVAL RECORDS   *
+003300*                  WRITTEN TO THE REPORT, CHKPOINT.DAT RECORDS  *
+003400*                  THE SORT POSITION REACHED SO FAR; A RESTART  *
+003500*                  SKIPS RE-WRITING WHATEVER THE REPORT SIDE    *
+003600*                  ALREADY GOT THROUGH BEFORE THE INTERRUPTION.  *
+003700*  06/29/1998 RWB  MOVED THE CHECKPOINT OFF THE SORT'S INPUT    *
+003800*                  PROCEDURE (WHICH ALWAYS RUNS TO COMPLETION   *
+003900*                  BEFORE THE REPORT IS EVER WRITTEN) AND ONTO   *
+004000*                  THE OUTPUT PROCEDURE, WHERE THE EXPENSIVE,    *
+004100*                  RESTARTABLE WORK ACTUALLY HAPPENS; WIDENED    *
+004200*                  THE SALARY EDIT PICTURE TO 7 INTEGER DIGITS   *
+004300*                  TO MATCH EMP-SALARY.                          *
+004400*  07/14/1998 RWB  CHKPOINT.DAT NOW ALSO RECORDS WHICH SORT      *
+004500*                  PARAMETER PRODUCED THE SAVED SORT POSITION,   *
+004600*                  AND A RESTART IS REFUSED IF THE CURRENT RUN'S *
+004700*                  SORT PARAMETER DOES NOT MATCH IT. THE AUDIT   *
+004800*                  TRAIL WRITE IN 3055/3058 IS NOW SKIPPED FOR   *
+004900*                  ANY RECORD THE CHECKPOINT SHOWS WAS ALREADY   *
+005000*                  COVERED BY THE INTERRUPTED RUN, SO A RESTART  *
+005100*                  NO LONGER DOUBLES UP EMPAUDIT.DAT ENTRIES.    *
+005200*================================================================*
+005300 ENVIRONMENT DIVISION.
+005400 CONFIGURATION SECTION.
+005500 SPECIAL-NAMES.
+005600     CLASS PRINTABLE-CHARS IS " " THRU "~".
+005700 INPUT-OUTPUT SECTION.
+005800 FILE-CONTROL.
+005900     SELECT EMP-FILE ASSIGN TO 'EMPLOYEE.DAT'
+006000         ORGANIZATION IS INDEXED
+006100         ACCESS MODE IS DYNAMIC
+006200         RECORD KEY IS EMP-ID
+006300         FILE STATUS IS WS-EMP-FILE-STATUS.
+006400
+006500     SELECT EXCEPTION-FILE ASSIGN TO 'EMPEXCP.DAT'
+006600         ORGANIZATION IS LINE SEQUENTIAL
+006700         FILE STATUS IS WS-EXCEPTION-FILE-STATUS.
+006800
+006900     SELECT REPORT-FILE ASSIGN TO 'EMPLIST.DAT'
+007000         ORGANIZATION IS LINE SEQUENTIAL
+007100         FILE STATUS IS WS-REPORT-FILE-STATUS.
+007200
+007300     SELECT SORT-FILE ASSIGN TO 'SORTWORK.DAT'.
+007400
+007500     SELECT AUDIT-FILE ASSIGN TO 'EMPAUDIT.DAT'
+007600         ORGANIZATION IS LINE SEQUENTIAL
+007700         FILE STATUS IS WS-AUDIT-FILE-STATUS.
+007800
+007900     SELECT CHECKPOINT-FILE ASSIGN TO 'CHKPOINT.DAT'
+008000         ORGANIZATION IS LINE SEQUENTIAL
+008100         FILE STATUS IS WS-CHECKPOINT-FILE-STATUS.
+008200
+008300 DATA DIVISION.
+008400 FILE SECTION.
+008500 FD  EMP-FILE
+008600     LABEL RECORDS ARE STANDARD.
+008700 COPY EMPREC.
+008800
+008900 FD  EXCEPTION-FILE
+009000     LABEL RECORDS ARE STANDARD.
+009100 01  EXCEPTION-RECORD            PIC X(80).
+009200
+009300 FD  REPORT-FILE
+009400     LABEL RECORDS ARE STANDARD.
+009500 01  REPORT-RECORD                PIC X(132).
+009600
+009700 SD  SORT-FILE.
+009800 01  SORT-RECORD.
+009900     05  SRT-SORT-KEY             PIC X(20).
+010000     05  SRT-ID                   PIC X(05).
+010100     05  SRT-NAME                 PIC X(20).
+010200     05  SRT-DEPT-CODE            PIC X(04).
+010300     05  SRT-HIRE-DATE            PIC 9(08).
+010400     05  SRT-SALARY               PIC 9(07)V99 COMP-3.
+010500
+010600 FD  AUDIT-FILE
+010700     LABEL RECORDS ARE STANDARD.
+010800 01  AUDIT-RECORD                 PIC X(80).
+010900
+011000 FD  CHECKPOINT-FILE
+011100     LABEL RECORDS ARE STANDARD.
+011200 01  CHECKPOINT-RECORD.
+011300     05  CHK-STATUS               PIC X(01).
+011400         88  CHK-RUN-COMPLETE         VALUE 'C'.
+011500         88  CHK-RUN-IN-PROGRESS      VALUE 'I'.
+011600     05  CHK-EMP-ID               PIC X(05).
+011700     05  CHK-SORT-KEY             PIC X(20).
+011800     05  CHK-SORT-MODE            PIC X(04).
+011900     05  CHK-RECORD-COUNT         PIC 9(07).
+012000     05  CHK-HASH-TOTAL           PIC 9(09).
+012100     05  CHK-LISTED-COUNT         PIC 9(07).
+012200     05  CHK-DUPLICATE-COUNT      PIC 9(07).
+012300     05  CHK-PAGE-COUNT           PIC 9(04).
+012400     05  CHK-RUN-ID               PIC X(14).
+012500
+012600 WORKING-STORAGE SECTION.
+012700*----------------------------------------------------------------*
+012800*    FILE STATUS AND END-OF-FILE SWITCHES                       *
+012900*----------------------------------------------------------------*
+013000 01  WS-EMP-FILE-STATUS      PIC X(02).
+013100     88  EMP-FILE-OK                 VALUE '00'.
+013200     88  EMP-FILE-NOT-FOUND          VALUE '23'.
+013300
+013400 01  WS-EXCEPTION-FILE-STATUS PIC X(02).
+013500     88  EXCEPTION-FILE-OK           VALUE '00'.
+013600
+013700 01  WS-REPORT-FILE-STATUS   PIC X(02).
+013800     88  REPORT-FILE-OK              VALUE '00'.
+013900
+014000 01  WS-AUDIT-FILE-STATUS    PIC X(02).
+014100     88  AUDIT-FILE-OK               VALUE '00'.
+014200
+014300 01  WS-CHECKPOINT-FILE-STATUS PIC X(02).
+014400     88  CHECKPOINT-FILE-OK          VALUE '00'.
+014500
+014600*----------------------------------------------------------------*
+014700*    REPORT PAGE CONTROL                                        *
+014800*----------------------------------------------------------------*
+014900 01  WS-LINES-PER-PAGE       PIC 9(02) VALUE 50.
+015000 01  WS-PAGE-COUNT           PIC 9(04) VALUE ZERO.
+015100 01  WS-LINE-COUNT           PIC 9(02) VALUE ZERO.
+015200 01  WS-LISTED-COUNT         PIC 9(07) VALUE ZERO.
+015300
+015400*----------------------------------------------------------------*
+015500*    END-OF-RUN CONTROL TOTALS                                  *
+015600*----------------------------------------------------------------*
+015700 01  WS-RECORD-COUNT         PIC 9(07) COMP VALUE ZERO.
+015800 01  WS-RECORD-COUNT-ED      PIC 9(07).
+015900 01  WS-HASH-TOTAL           PIC 9(09) COMP VALUE ZERO.
+016000 01  WS-HASH-TOTAL-ED        PIC 9(09).
+016100 01  WS-EMP-ID-NUMERIC       PIC 9(05) VALUE ZERO.
+016200 01  WS-SALARY-ED            PIC Z,ZZZ,ZZ9.99.
+016300
+016400 01  WS-DUPLICATE-COUNT      PIC 9(07) COMP VALUE ZERO.
+016500 01  WS-DUPLICATE-COUNT-ED   PIC 9(07).
+016600 01  WS-PREVIOUS-ID          PIC X(05) VALUE SPACES.
+016700 01  WS-RUN-DATE             PIC 9(08) VALUE ZERO.
+016800 01  WS-RUN-DATE-X REDEFINES WS-RUN-DATE.
+016900     05  WS-RUN-CCYY             PIC 9(04).
+017000     05  WS-RUN-MM               PIC 9(02).
+017100     05  WS-RUN-DD               PIC 9(02).
+017200
+017300*----------------------------------------------------------------*
+017400*    PER-RUN AUDIT TRAIL IDENTIFICATION                         *
+017500*----------------------------------------------------------------*
+017600 01  WS-RUN-TIME             PIC 9(08) VALUE ZERO.
+017700 01  WS-RUN-ID.
+017800     05  WS-RUN-ID-DATE          PIC 9(08).
+017900     05  WS-RUN-ID-TIME          PIC 9(06).
+018000
+018100*----------------------------------------------------------------*
+018200*    CHECKPOINT/RESTART WORK AREA                                *
+018300*----------------------------------------------------------------*
+018400 01  WS-CHECKPOINT-INTERVAL  PIC 9(07) COMP VALUE 1000.
+018500 01  WS-CHECKPOINT-QUOTIENT  PIC 9(07) COMP VALUE ZERO.
+018600 01  WS-CHECKPOINT-REMAINDER PIC 9(07) COMP VALUE ZERO.
+018700 01  WS-CHECKPOINT-ID        PIC X(05) VALUE SPACES.
+018800 01  WS-CHECKPOINT-SORT-KEY  PIC X(20) VALUE SPACES.
+018900 01  WS-CHECKPOINT-SORT-MODE PIC X(04) VALUE SPACES.
+019000 01  WS-RESTART-SW           PIC X(01) VALUE 'N'.
+019100     88  RESTART-REQUESTED       VALUE 'Y'.
+019200     88  NO-RESTART-PENDING      VALUE 'N'.
+019300 01  WS-PAST-CHECKPOINT-SW   PIC X(01) VALUE 'Y'.
+019400     88  PAST-CHECKPOINT         VALUE 'Y'.
+019500     88  NOT-PAST-CHECKPOINT     VALUE 'N'.
+019600
+019700 01  EOF-FLAG                PIC X(01) VALUE 'N'.
+019800     88  END-OF-FILE                 VALUE 'Y'.
+019900
+020000*----------------------------------------------------------------*
+020100*    RECORD VALIDATION SWITCH                                   *
+020200*----------------------------------------------------------------*
+020300 01  WS-VALID-RECORD-SW      PIC X(01) VALUE 'Y'.
+020400     88  VALID-RECORD                VALUE 'Y'.
+020500     88  INVALID-RECORD              VALUE 'N'.
+020600
+020700 01  WS-EXCEPTION-REASON     PIC X(30) VALUE SPACES.
+020800
+020900*----------------------------------------------------------------*
+021000*    RANDOM LOOKUP WORK AREA                                    *
+021100*----------------------------------------------------------------*
+021200 01  WS-LOOKUP-ID            PIC X(05) VALUE SPACES.
+021300
+021400*----------------------------------------------------------------*
+021500*    RUN-TIME SORT SELECTION (SECOND RUN PARAMETER)              *
+021600*----------------------------------------------------------------*
+021700 01  WS-SORT-KEY             PIC X(04) VALUE SPACES.
+021800     88  SORT-BY-NAME                VALUE 'NAME'.
+021900     88  SORT-BY-DEPT                VALUE 'DEPT'.
+022000
+022100 PROCEDURE DIVISION.
+022200*================================================================*
+022300 0000-MAINLINE.
+022400*================================================================*
+022500     PERFORM 1000-INITIALIZE
+022600         THRU 1000-INITIALIZE-EXIT
+022700     PERFORM 1500-CHECK-RESTART
+022800         THRU 1500-CHECK-RESTART-EXIT
+022900     PERFORM 2000-LOOKUP-EMPLOYEE
+023000         THRU 2000-LOOKUP-EMPLOYEE-EXIT
+023100     PERFORM 3000-LIST-EMPLOYEES
+023200         THRU 3000-LIST-EMPLOYEES-EXIT
+023300     PERFORM 9000-TERMINATE
+023400         THRU 9000-TERMINATE-EXIT
+023500     STOP RUN.
+023600
+023700*================================================================*
+023800 1000-INITIALIZE.
+023900*================================================================*
+024000     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+024100     ACCEPT WS-RUN-TIME FROM TIME
+024200     MOVE WS-RUN-DATE TO WS-RUN-ID-DATE
+024300     MOVE WS-RUN-TIME(1:6) TO WS-RUN-ID-TIME
+024400     ACCEPT WS-LOOKUP-ID FROM ARGUMENT-VALUE
+024500     DISPLAY 2 UPON ARGUMENT-NUMBER
+024600     ACCEPT WS-SORT-KEY FROM ARGUMENT-VALUE.
+024700 1000-INITIALIZE-EXIT.
+024800     EXIT.
+024900
+025000*================================================================*
+025100 1500-CHECK-RESTART.
+025200*    LOOK FOR A CHECKPOINT LEFT BEHIND BY AN INTERRUPTED RUN. IF
+025300*    ONE IS FOUND AND STILL SHOWS "IN PROGRESS", CARRY FORWARD
+025400*    ITS RUNNING TOTALS AND SORT POSITION SO 3200-PROCESS-
+025500*    EMPLOYEE CAN SKIP BACK OVER WHATEVER THE REPORT SIDE
+025600*    ALREADY FINISHED BEFORE THE INTERRUPTION.
+025700*================================================================*
+025800     OPEN INPUT CHECKPOINT-FILE
+025900     IF NOT CHECKPOINT-FILE-OK
+026000         GO TO 1500-CHECK-RESTART-EXIT
+026100     END-IF
+026200
+026300     READ CHECKPOINT-FILE
+026400         AT END
+026500             CONTINUE
+026600         NOT AT END
+026700             IF CHK-RUN-IN-PROGRESS
+026800                 MOVE 'Y' TO WS-RESTART-SW
+026900                 MOVE 'N' TO WS-PAST-CHECKPOINT-SW
+027000                 MOVE CHK-EMP-ID TO WS-CHECKPOINT-ID
+027100                 MOVE CHK-SORT-KEY TO WS-CHECKPOINT-SORT-KEY
+027200                 MOVE CHK-SORT-MODE TO WS-CHECKPOINT-SORT-MODE
+027300                 MOVE CHK-RECORD-COUNT TO WS-RECORD-COUNT
+027400                 MOVE CHK-HASH-TOTAL TO WS-HASH-TOTAL
+027500                 MOVE CHK-LISTED-COUNT TO WS-LISTED-COUNT
+027600                 MOVE CHK-PAGE-COUNT TO WS-PAGE-COUNT
+027700                 IF WS-CHECKPOINT-SORT-MODE NOT = WS-SORT-KEY
+027800                     DISPLAY 'FILETEST: RESTART REFUSED - SORT '
+027900                         'PARAMETER DOES NOT MATCH THE '
+028000                         'INTERRUPTED RUN (WAS "'
+028100                         WS-CHECKPOINT-SORT-MODE '", NOW "'
+028200                         WS-SORT-KEY '")'
+028300                     CLOSE CHECKPOINT-FILE
+028400                     STOP RUN
+028500                 END-IF
+028600                 DISPLAY 'FILETEST: RESUMING AFTER CHECKPOINT '
+028700                     'EMP-ID ' WS-CHECKPOINT-ID
+028800             END-IF
+028900     END-READ
+029000
+029100     CLOSE CHECKPOINT-FILE.
+029200 1500-CHECK-RESTART-EXIT.
+029300     EXIT.
+029400
+029500*================================================================*
+029600 2000-LOOKUP-EMPLOYEE.
+029700*    IF A LOOKUP EMP-ID WAS PASSED IN AS A RUN PARAMETER, OPEN
+029800*    THE MASTER FILE AND TRY A RANDOM READ FOR IT BEFORE THE
+029900*    FULL SEQUENTIAL LISTING RUNS.
+030000*================================================================*
+030100     IF WS-LOOKUP-ID = SPACES
+030200         GO TO 2000-LOOKUP-EMPLOYEE-EXIT
+030300     END-IF
+030400
+030500     OPEN INPUT EMP-FILE
+030600     IF NOT EMP-FILE-OK
+030700         DISPLAY 'FILETEST: CANNOT OPEN EMPLOYEE.DAT, STATUS '
+030800             WS-EMP-FILE-STATUS
+030900         GO TO 2000-LOOKUP-EMPLOYEE-EXIT
+031000     END-IF
+031100
+031200     MOVE WS-LOOKUP-ID TO EMP-ID
+031300     READ EMP-FILE
+031400         INVALID KEY
+031500             DISPLAY 'LOOKUP: EMPLOYEE ' WS-LOOKUP-ID
+031600                 ' NOT FOUND ON EMPLOYEE.DAT'
+031700         NOT INVALID KEY
+031800             DISPLAY 'LOOKUP: ' EMP-ID ' - ' EMP-NAME
+031900     END-READ
+032000
+032100     CLOSE EMP-FILE.
+032200 2000-LOOKUP-EMPLOYEE-EXIT.
+032300     EXIT.
+032400
+032500*================================================================*
+032600 3000-LIST-EMPLOYEES.
+032700*    LIST EVERY RECORD ON EMPLOYEE.DAT, SORTED AHEAD OF THE
+032800*    REPORT BY THE SECOND RUN PARAMETER: NAME OR DEPT, OR BY
+032900*    EMP-ID (THE ORIGINAL KEY SEQUENCE) WHEN NEITHER IS GIVEN.
+033000*================================================================*
+033100     MOVE 'N' TO EOF-FLAG
+033200     OPEN INPUT EMP-FILE
+033300     IF NOT EMP-FILE-OK
+033400         DISPLAY 'FILETEST: CANNOT OPEN EMPLOYEE.DAT, STATUS '
+033500             WS-EMP-FILE-STATUS
+033600         GO TO 3000-LIST-EMPLOYEES-EXIT
+033700     END-IF
+033800
+033900     IF RESTART-REQUESTED
+034000         OPEN EXTEND EXCEPTION-FILE
+034100     ELSE
+034200         OPEN OUTPUT EXCEPTION-FILE
+034300     END-IF
+034400     IF NOT EXCEPTION-FILE-OK
+034500         DISPLAY 'FILETEST: CANNOT OPEN EMPEXCP.DAT, STATUS '
+034600             WS-EXCEPTION-FILE-STATUS
+034700         CLOSE EMP-FILE
+034800         GO TO 3000-LIST-EMPLOYEES-EXIT
+034900     END-IF
+035000
+035100     IF RESTART-REQUESTED
+035200         OPEN EXTEND REPORT-FILE
+035300     ELSE
+035400         OPEN OUTPUT REPORT-FILE
+035500     END-IF
+035600     IF NOT REPORT-FILE-OK
+035700         DISPLAY 'FILETEST: CANNOT OPEN EMPLIST.DAT, STATUS '
+035800             WS-REPORT-FILE-STATUS
+035900         CLOSE EMP-FILE
+036000         CLOSE EXCEPTION-FILE
+036100         GO TO 3000-LIST-EMPLOYEES-EXIT
+036200     END-IF
+036300
+036400     IF RESTART-REQUESTED
+036500         OPEN EXTEND AUDIT-FILE
+036600     ELSE
+036700         OPEN OUTPUT AUDIT-FILE
+036800     END-IF
+036900     IF NOT AUDIT-FILE-OK
+037000         DISPLAY 'FILETEST: CANNOT OPEN EMPAUDIT.DAT, STATUS '
+037100             WS-AUDIT-FILE-STATUS
+037200         CLOSE EMP-FILE
+037300         CLOSE EXCEPTION-FILE
+037400         CLOSE REPORT-FILE
+037500         GO TO 3000-LIST-EMPLOYEES-EXIT
+037600     END-IF
+037700
+037800*    THE INPUT SIDE (3050/3055) ALWAYS RESCANS EMPLOYEE.DAT FROM
+037900*    THE TOP, EVEN ON A RESTART, SO ITS DUPLICATE-ID CHECK IS
+038000*    ALWAYS COMPLETE AND NEVER NEEDS TO BE CARRIED FORWARD ACROSS
+038100*    A RESTART; ITS AUDIT WRITE IS SKIPPED RECORD BY RECORD FOR
+038200*    WHATEVER THE CHECKPOINT SHOWS THE INTERRUPTED RUN ALREADY
+038300*    COVERED (SEE 3055).
+038400     MOVE ZERO TO WS-DUPLICATE-COUNT
+038500     MOVE SPACES TO WS-PREVIOUS-ID
+038600     IF NOT RESTART-REQUESTED
+038700         MOVE ZERO TO WS-PAGE-COUNT
+038800         MOVE ZERO TO WS-LISTED-COUNT
+038900         MOVE ZERO TO WS-RECORD-COUNT
+039000         MOVE ZERO TO WS-HASH-TOTAL
+039100     END-IF
+039200     PERFORM 3300-WRITE-REPORT-HEADERS
+039300         THRU 3300-WRITE-REPORT-HEADERS-EXIT
+039400
+039500     SORT SORT-FILE
+039600         ON ASCENDING KEY SRT-SORT-KEY SRT-ID
+039700         INPUT PROCEDURE IS 3050-SORT-INPUT
+039800         OUTPUT PROCEDURE IS 3060-SORT-OUTPUT
+039900
+040000     PERFORM 3350-WRITE-REPORT-TRAILER
+040100         THRU 3350-WRITE-REPORT-TRAILER-EXIT
+040200
+040300     PERFORM 3061-WRITE-RUN-COMPLETE
+040400         THRU 3061-WRITE-RUN-COMPLETE-EXIT
+040500
+040600*    EMP-FILE IS CLOSED BY 3050-SORT-INPUT ONCE IT HAS RELEASED
+040700*    EVERY RECORD TO THE SORT WORK FILE.
+040800     CLOSE EXCEPTION-FILE
+040900     CLOSE REPORT-FILE
+041000     CLOSE AUDIT-FILE.
+041100 3000-LIST-EMPLOYEES-EXIT.
+041200     EXIT.
+041300
+041400*================================================================*
+041500 3050-SORT-INPUT.
+041600*    THE SORT'S INPUT PROCEDURE: READ EMPLOYEE.DAT FROM TOP TO
+041700*    BOTTOM AND RELEASE EVERY RECORD TO THE SORT WORK FILE WITH A
+041800*    GENERIC SORT KEY BUILT FROM THE RUN PARAMETER. THIS ALWAYS
+041900*    RUNS FROM THE TOP OF THE FILE, ON A RESTART TOO: EVERY
+042000*    RECORD STILL HAS TO BE RELEASED OR IT CANNOT TAKE ITS PLACE
+042100*    IN THE FINAL SORTED ORDER. 3200-PROCESS-EMPLOYEE, ON THE
+042200*    OUTPUT SIDE, IS WHERE A RESTART ACTUALLY SKIPS BACK OVER
+042300*    WHATEVER WAS ALREADY WRITTEN TO THE REPORT.
+042400*================================================================*
+042500     PERFORM 3100-READ-NEXT-EMPLOYEE
+042600         THRU 3100-READ-NEXT-EMPLOYEE-EXIT
+042700     PERFORM 3055-RELEASE-SORT-RECORD
+042800         THRU 3055-RELEASE-SORT-RECORD-EXIT
+042900         UNTIL END-OF-FILE
+043000     CLOSE EMP-FILE.
+043100 3050-SORT-INPUT-EXIT.
+043200     EXIT.
+043300
+043400*================================================================*
+043500 3055-RELEASE-SORT-RECORD.
+043600*    EMP-FILE IS READ IN ASCENDING EMP-ID (KEY) SEQUENCE HERE,
+043700*    REGARDLESS OF THE REPORT'S SORT ORDER, AND ALWAYS FROM THE
+043800*    TOP OF THE FILE, SO THIS IS WHERE A DUPLICATE EMP-ID SHOWS
+043900*    UP AS TWO CONSECUTIVE RECORDS WITH THE SAME KEY. THE SORT
+044000*    KEY IS BUILT HERE TOO, SO EACH RECORD'S FINAL SORT POSITION
+044100*    IS ALREADY KNOWN BEFORE THE AUDIT RECORD IS WRITTEN FOR IT.
+044200*================================================================*
+044300     IF EMP-ID = WS-PREVIOUS-ID AND EMP-ID NOT = SPACES
+044400         ADD 1 TO WS-DUPLICATE-COUNT
+044500         DISPLAY 'FILETEST: DUPLICATE EMP-ID DETECTED - ' EMP-ID
+044600     END-IF
+044700     MOVE EMP-ID TO WS-PREVIOUS-ID
+044800
+044900     MOVE EMP-ID          TO SRT-ID
+045000     MOVE EMP-NAME         TO SRT-NAME
+045100     MOVE EMP-DEPT-CODE    TO SRT-DEPT-CODE
+045200     MOVE EMP-HIRE-DATE    TO SRT-HIRE-DATE
+045300     MOVE EMP-SALARY       TO SRT-SALARY
+045400
+045500     EVALUATE TRUE
+045600         WHEN SORT-BY-NAME
+045700             MOVE EMP-NAME TO SRT-SORT-KEY
+045800         WHEN SORT-BY-DEPT
+045900             MOVE EMP-DEPT-CODE TO SRT-SORT-KEY
+046000         WHEN OTHER
+046100             MOVE EMP-ID TO SRT-SORT-KEY
+046200     END-EVALUATE
+046300
+046400*    A RESTART ALREADY HAS AN AUDIT RECORD, FROM THE INTERRUPTED
+046500*    RUN, FOR EVERY SORT POSITION AT OR BEFORE THE CHECKPOINT, SO
+046600*    THE AUDIT WRITE IS SKIPPED FOR THOSE TO AVOID A SECOND ENTRY.
+046700     IF RESTART-REQUESTED
+046800         AND (SRT-SORT-KEY < WS-CHECKPOINT-SORT-KEY
+046900             OR (SRT-SORT-KEY = WS-CHECKPOINT-SORT-KEY
+047000                 AND SRT-ID NOT > WS-CHECKPOINT-ID))
+047100         CONTINUE
+047200     ELSE
+047300         PERFORM 3058-WRITE-AUDIT-RECORD
+047400             THRU 3058-WRITE-AUDIT-RECORD-EXIT
+047500     END-IF
+047600
+047700     RELEASE SORT-RECORD
+047800     PERFORM 3100-READ-NEXT-EMPLOYEE
+047900         THRU 3100-READ-NEXT-EMPLOYEE-EXIT.
+048000 3055-RELEASE-SORT-RECORD-EXIT.
+048100     EXIT.
+048200
+048300*================================================================*
+048400 3058-WRITE-AUDIT-RECORD.
+048500*    ONE AUDIT RECORD PER EMPLOYEE PROCESSED THIS RUN: THE
+048600*    EMP-ID AND THE RUN IDENTIFIER (RUN DATE AND TIME).
+048700*================================================================*
+048800     MOVE SPACES TO AUDIT-RECORD
+048900     STRING 'EMP-ID: '   DELIMITED BY SIZE
+049000             EMP-ID       DELIMITED BY SIZE
+049100             '  RUN-ID: ' DELIMITED BY SIZE
+049200             WS-RUN-ID    DELIMITED BY SIZE
+049300         INTO AUDIT-RECORD
+049400     END-STRING
+049500     WRITE AUDIT-RECORD.
+049600 3058-WRITE-AUDIT-RECORD-EXIT.
+049700     EXIT.
+049800
+049900*================================================================*
+050000 3059-WRITE-CHECKPOINT.
+050100*    WRITE A CHECKPOINT EVERY WS-CHECKPOINT-INTERVAL RECORDS
+050200*    WRITTEN TO THE REPORT, RECORDING HOW FAR THE OUTPUT SIDE
+050300*    HAS GOTTEN IN THE FINAL SORTED SEQUENCE (SRT-SORT-KEY AND
+050400*    SRT-ID) SO A RESTARTED RUN CAN SKIP BACK OVER THAT GROUND
+050500*    INSTEAD OF REWRITING IT.
+050600*================================================================*
+050700     OPEN OUTPUT CHECKPOINT-FILE
+050800     IF NOT CHECKPOINT-FILE-OK
+050900         DISPLAY 'FILETEST: CANNOT OPEN CHKPOINT.DAT, STATUS '
+051000             WS-CHECKPOINT-FILE-STATUS
+051100         GO TO 3059-WRITE-CHECKPOINT-EXIT
+051200     END-IF
+051300
+051400     MOVE 'I'             TO CHK-STATUS
+051500     MOVE SRT-ID          TO CHK-EMP-ID
+051600     MOVE SRT-SORT-KEY    TO CHK-SORT-KEY
+051700     MOVE WS-SORT-KEY     TO CHK-SORT-MODE
+051800     MOVE WS-RECORD-COUNT TO CHK-RECORD-COUNT
+051900     MOVE WS-HASH-TOTAL   TO CHK-HASH-TOTAL
+052000     MOVE WS-LISTED-COUNT TO CHK-LISTED-COUNT
+052100     MOVE WS-DUPLICATE-COUNT TO CHK-DUPLICATE-COUNT
+052200     MOVE WS-PAGE-COUNT   TO CHK-PAGE-COUNT
+052300     MOVE WS-RUN-ID       TO CHK-RUN-ID
+052400     WRITE CHECKPOINT-RECORD
+052500     CLOSE CHECKPOINT-FILE
+052600     DISPLAY 'FILETEST: CHECKPOINT WRITTEN AT EMP-ID ' SRT-ID.
+052700 3059-WRITE-CHECKPOINT-EXIT.
+052800     EXIT.
+052900
+053000*================================================================*
+053100 3061-WRITE-RUN-COMPLETE.
+053200*    THE RUN FINISHED EMPLOYEE.DAT WITHOUT BEING INTERRUPTED, SO
+053300*    OVERWRITE CHKPOINT.DAT WITH A "COMPLETE" SENTINEL RECORD;
+053400*    THE NEXT RUN WILL THEN START FROM THE TOP AS NORMAL.
+053500*================================================================*
+053600     OPEN OUTPUT CHECKPOINT-FILE
+053700     IF NOT CHECKPOINT-FILE-OK
+053800         DISPLAY 'FILETEST: CANNOT OPEN CHKPOINT.DAT, STATUS '
+053900             WS-CHECKPOINT-FILE-STATUS
+054000         GO TO 3061-WRITE-RUN-COMPLETE-EXIT
+054100     END-IF
+054200
+054300     MOVE 'C'             TO CHK-STATUS
+054400     MOVE SPACES          TO CHK-EMP-ID
+054500     MOVE SPACES          TO CHK-SORT-KEY
+054600     MOVE WS-SORT-KEY     TO CHK-SORT-MODE
+054700     MOVE WS-RECORD-COUNT TO CHK-RECORD-COUNT
+054800     MOVE WS-HASH-TOTAL   TO CHK-HASH-TOTAL
+054900     MOVE WS-LISTED-COUNT TO CHK-LISTED-COUNT
+055000     MOVE WS-DUPLICATE-COUNT TO CHK-DUPLICATE-COUNT
+055100     MOVE WS-PAGE-COUNT   TO CHK-PAGE-COUNT
+055200     MOVE WS-RUN-ID       TO CHK-RUN-ID
+055300     WRITE CHECKPOINT-RECORD
+055400     CLOSE CHECKPOINT-FILE.
+055500 3061-WRITE-RUN-COMPLETE-EXIT.
+055600     EXIT.
+055700
+055800*================================================================*
+055900 3060-SORT-OUTPUT.
+056000*    THE SORT'S OUTPUT PROCEDURE: RETURN EVERY SORTED RECORD AND
+056100*    RUN IT THROUGH THE SAME VALIDATION/REPORTING LOGIC THAT WAS
+056200*    USED WHEN THE LISTING READ EMPLOYEE.DAT DIRECTLY. THIS IS
+056300*    THE EXPENSIVE PASS -- WRITING EVERY REPORT LINE -- AND SO
+056400*    IS WHERE THE CHECKPOINT/RESTART SKIP ACTUALLY APPLIES.
+056500*================================================================*
+056600     MOVE 'N' TO EOF-FLAG
+056700     PERFORM 3070-RETURN-NEXT-SORTED
+056800         THRU 3070-RETURN-NEXT-SORTED-EXIT
+056900     PERFORM 3200-PROCESS-EMPLOYEE
+057000         THRU 3200-PROCESS-EMPLOYEE-EXIT
+057100         UNTIL END-OF-FILE.
+057200 3060-SORT-OUTPUT-EXIT.
+057300     EXIT.
+057400
+057500*================================================================*
+057600 3070-RETURN-NEXT-SORTED.
+057700*================================================================*
+057800     RETURN SORT-FILE
+057900         AT END
+058000             MOVE 'Y' TO EOF-FLAG
+058100         NOT AT END
+058200             MOVE SRT-ID          TO EMP-ID
+058300             MOVE SRT-NAME        TO EMP-NAME
+058400             MOVE SRT-DEPT-CODE   TO EMP-DEPT-CODE
+058500             MOVE SRT-HIRE-DATE   TO EMP-HIRE-DATE
+058600             MOVE SRT-SALARY      TO EMP-SALARY
+058700     END-RETURN.
+058800 3070-RETURN-NEXT-SORTED-EXIT.
+058900     EXIT.
+059000
+059100*================================================================*
+059200 3100-READ-NEXT-EMPLOYEE.
+059300*================================================================*
+059400     READ EMP-FILE NEXT RECORD
+059500         AT END
+059600             MOVE 'Y' TO EOF-FLAG
+059700     END-READ.
+059800 3100-READ-NEXT-EMPLOYEE-EXIT.
+059900     EXIT.
+060000
+060100*================================================================*
+060200 3200-PROCESS-EMPLOYEE.
+060300*    ON A RESTART, EVERY RECORD THE SORT RETURNS IS COMPARED
+060400*    AGAINST THE SORT POSITION SAVED AT THE LAST CHECKPOINT
+060500*    (SRT-SORT-KEY/SRT-ID, STILL SET FROM THE RETURN IN 3070);
+060600*    RECORDS AT OR BEFORE THAT POSITION WERE ALREADY WRITTEN TO
+060700*    THE REPORT BEFORE THE INTERRUPTION AND ARE SKIPPED. ONCE
+060800*    PAST IT, EVERY RECORD IS SORT-ORDER-GREATER THAN THE LAST,
+060900*    SO THE SWITCH STAYS SET FOR THE REST OF THE RUN.
+061000*================================================================*
+061100     IF RESTART-REQUESTED AND NOT PAST-CHECKPOINT
+061200         IF SRT-SORT-KEY > WS-CHECKPOINT-SORT-KEY
+061300             OR (SRT-SORT-KEY = WS-CHECKPOINT-SORT-KEY
+061400                 AND SRT-ID > WS-CHECKPOINT-ID)
+061500             MOVE 'Y' TO WS-PAST-CHECKPOINT-SW
+061600         END-IF
+061700     END-IF
+061800
+061900     IF NOT RESTART-REQUESTED OR PAST-CHECKPOINT
+062000         ADD 1 TO WS-RECORD-COUNT
+062100         IF EMP-ID IS NUMERIC
+062200             MOVE EMP-ID TO WS-EMP-ID-NUMERIC
+062300             ADD WS-EMP-ID-NUMERIC TO WS-HASH-TOTAL
+062400         END-IF
+062500
+062600         PERFORM 3150-VALIDATE-EMPLOYEE
+062700             THRU 3150-VALIDATE-EMPLOYEE-EXIT
+062800
+062900         IF VALID-RECORD
+063000             PERFORM 3250-WRITE-DETAIL-LINE
+063100                 THRU 3250-WRITE-DETAIL-LINE-EXIT
+063200         ELSE
+063300             PERFORM 3160-WRITE-EXCEPTION
+063400                 THRU 3160-WRITE-EXCEPTION-EXIT
+063500         END-IF
+063600
+063700         DIVIDE WS-RECORD-COUNT BY WS-CHECKPOINT-INTERVAL
+063800             GIVING WS-CHECKPOINT-QUOTIENT
+063900             REMAINDER WS-CHECKPOINT-REMAINDER
+064000         IF WS-CHECKPOINT-REMAINDER = ZERO
+064100             PERFORM 3059-WRITE-CHECKPOINT
+064200                 THRU 3059-WRITE-CHECKPOINT-EXIT
+064300         END-IF
+064400     END-IF
+064500
+064600     PERFORM 3070-RETURN-NEXT-SORTED
+064700         THRU 3070-RETURN-NEXT-SORTED-EXIT.
+064800 3200-PROCESS-EMPLOYEE-EXIT.
+064900     EXIT.
+065000
+065100*================================================================*
+065200 3150-VALIDATE-EMPLOYEE.
+065300*    FLAG A RECORD WHEN EMP-ID IS BLANK OR CONTAINS A CHARACTER
+065400*    OUTSIDE THE PRINTABLE RANGE, OR WHEN EMP-NAME IS BLANK.
+065500*================================================================*
+065600     MOVE 'Y' TO WS-VALID-RECORD-SW
+065700     MOVE SPACES TO WS-EXCEPTION-REASON
+065800
+065900     IF EMP-ID = SPACES
+066000         MOVE 'N' TO WS-VALID-RECORD-SW
+066100         MOVE 'BLANK EMP-ID' TO WS-EXCEPTION-REASON
+066200     ELSE
+066300         IF EMP-ID NOT PRINTABLE-CHARS
+066400             MOVE 'N' TO WS-VALID-RECORD-SW
+066500             MOVE 'NON-PRINTABLE EMP-ID' TO WS-EXCEPTION-REASON
+066600         END-IF
+066700     END-IF
+066800
+066900     IF EMP-NAME = SPACES
+067000         MOVE 'N' TO WS-VALID-RECORD-SW
+067100         MOVE 'BLANK EMP-NAME' TO WS-EXCEPTION-REASON
+067200     END-IF.
+067300 3150-VALIDATE-EMPLOYEE-EXIT.
+067400     EXIT.
+067500
+067600*================================================================*
+067700 3160-WRITE-EXCEPTION.
+067800*================================================================*
+067900     MOVE SPACES TO EXCEPTION-RECORD
+068000     STRING 'EXCEPTION: '  DELIMITED BY SIZE
+068100             EMP-ID        DELIMITED BY SIZE
+068200             ' - '         DELIMITED BY SIZE
+068300             EMP-NAME      DELIMITED BY SIZE
+068400             ' ('          DELIMITED BY SIZE
+068500             WS-EXCEPTION-REASON DELIMITED BY SIZE
+068600             ')'           DELIMITED BY SIZE
+068700         INTO EXCEPTION-RECORD
+068800     END-STRING
+068900     WRITE EXCEPTION-RECORD.
+069000 3160-WRITE-EXCEPTION-EXIT.
+069100     EXIT.
+069200
+069300*================================================================*
+069400 3250-WRITE-DETAIL-LINE.
+069500*    BREAK TO A NEW PAGE WHEN THE CURRENT PAGE IS FULL, THEN
+069600*    WRITE ONE DETAIL LINE FOR THIS EMPLOYEE.
+069700*================================================================*
+069800     IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+069900         PERFORM 3300-WRITE-REPORT-HEADERS
+070000             THRU 3300-WRITE-REPORT-HEADERS-EXIT
+070100     END-IF
+070200
+070300     MOVE EMP-SALARY TO WS-SALARY-ED
+070400     MOVE SPACES TO REPORT-RECORD
+070500     STRING EMP-ID          DELIMITED BY SIZE
+070600             '  '           DELIMITED BY SIZE
+070700             EMP-NAME       DELIMITED BY SIZE
+070800             '  '           DELIMITED BY SIZE
+070900             EMP-DEPT-CODE  DELIMITED BY SIZE
+071000             '  '           DELIMITED BY SIZE
+071100             EMP-HIRE-MM '/' EMP-HIRE-DD '/' EMP-HIRE-CCYY
+071200                            DELIMITED BY SIZE
+071300             '  '           DELIMITED BY SIZE
+071400             WS-SALARY-ED   DELIMITED BY SIZE
+071500         INTO REPORT-RECORD
+071600     END-STRING
+071700     WRITE REPORT-RECORD
+071800     ADD 1 TO WS-LINE-COUNT
+071900     ADD 1 TO WS-LISTED-COUNT.
+072000 3250-WRITE-DETAIL-LINE-EXIT.
+072100     EXIT.
+072200
+072300*================================================================*
+072400 3300-WRITE-REPORT-HEADERS.
+072500*    TITLE LINE (WITH RUN DATE AND PAGE NUMBER), COLUMN HEADINGS,
+072600*    AND AN UNDERLINE, WRITTEN AT THE TOP OF EVERY PAGE.
+072700*================================================================*
+072800     ADD 1 TO WS-PAGE-COUNT
+072900     MOVE ZERO TO WS-LINE-COUNT
+073000
+073100     MOVE SPACES TO REPORT-RECORD
+073200     STRING 'EMPLOYEE MASTER LISTING'  DELIMITED BY SIZE
+073300             '          RUN DATE: '    DELIMITED BY SIZE
+073400             WS-RUN-MM  '/' WS-RUN-DD '/' WS-RUN-CCYY
+073500                                        DELIMITED BY SIZE
+073600             '     PAGE: '              DELIMITED BY SIZE
+073700             WS-PAGE-COUNT              DELIMITED BY SIZE
+073800         INTO REPORT-RECORD
+073900     END-STRING
+074000     IF WS-PAGE-COUNT = 1 AND NOT RESTART-REQUESTED
+074100         WRITE REPORT-RECORD
+074200     ELSE
+074300         WRITE REPORT-RECORD AFTER ADVANCING PAGE
+074400     END-IF
+074500
+074600     MOVE SPACES TO REPORT-RECORD
+074700     STRING 'EMP-ID  EMP-NAME              DEPT  HIRE DATE   '
+074800             DELIMITED BY SIZE
+074900             'SALARY'      DELIMITED BY SIZE
+075000         INTO REPORT-RECORD
+075100     END-STRING
+075200     WRITE REPORT-RECORD AFTER ADVANCING 2 LINES
+075300
+075400     MOVE SPACES TO REPORT-RECORD
+075500     STRING '-----  --------------------  ----  ----------  '
+075600             DELIMITED BY SIZE
+075700             '------------' DELIMITED BY SIZE
+075800         INTO REPORT-RECORD
+075900     END-STRING
+076000     WRITE REPORT-RECORD AFTER ADVANCING 1 LINES.
+076100 3300-WRITE-REPORT-HEADERS-EXIT.
+076200     EXIT.
+076300
+076400*================================================================*
+076500 3350-WRITE-REPORT-TRAILER.
+076600*    CONTROL TOTALS, WRITTEN AT THE BOTTOM OF THE LISTING AND
+076700*    ECHOED TO SYSOUT SO THEY CAN BE RECONCILED AGAINST THE
+076800*    COUNT FROM WHATEVER JOB LOADED EMPLOYEE.DAT.
+076900*================================================================*
+077000     MOVE SPACES TO REPORT-RECORD
+077100     STRING 'TOTAL EMPLOYEES LISTED: ' DELIMITED BY SIZE
+077200             WS-LISTED-COUNT            DELIMITED BY SIZE
+077300         INTO REPORT-RECORD
+077400     END-STRING
+077500     WRITE REPORT-RECORD AFTER ADVANCING 2 LINES
+077600
+077700     MOVE WS-RECORD-COUNT TO WS-RECORD-COUNT-ED
+077800     MOVE WS-HASH-TOTAL   TO WS-HASH-TOTAL-ED
+077900     MOVE SPACES TO REPORT-RECORD
+078000     STRING 'RECORDS READ: '    DELIMITED BY SIZE
+078100             WS-RECORD-COUNT-ED DELIMITED BY SIZE
+078200             '     EMP-ID HASH TOTAL: ' DELIMITED BY SIZE
+078300             WS-HASH-TOTAL-ED   DELIMITED BY SIZE
+078400         INTO REPORT-RECORD
+078500     END-STRING
+078600     WRITE REPORT-RECORD AFTER ADVANCING 1 LINES
+078700
+078800     MOVE WS-DUPLICATE-COUNT TO WS-DUPLICATE-COUNT-ED
+078900     MOVE SPACES TO REPORT-RECORD
+079000     STRING 'DUPLICATE EMP-IDS DETECTED: ' DELIMITED BY SIZE
+079100             WS-DUPLICATE-COUNT-ED           DELIMITED BY SIZE
+079200         INTO REPORT-RECORD
+079300     END-STRING
+079400     WRITE REPORT-RECORD AFTER ADVANCING 1 LINES
+079500
+079600     DISPLAY 'FILETEST: RECORDS READ      ' WS-RECORD-COUNT
+079700     DISPLAY 'FILETEST: EMPLOYEES LISTED  ' WS-LISTED-COUNT
+079800     DISPLAY 'FILETEST: DUPLICATE EMP-IDS ' WS-DUPLICATE-COUNT
+079900     DISPLAY 'FILETEST: EMP-ID HASH TOTAL ' WS-HASH-TOTAL.
+080000 3350-WRITE-REPORT-TRAILER-EXIT.
+080100     EXIT.
+080200
+080300*================================================================*
+080400 9000-TERMINATE.
+080500*================================================================*
+080600     CONTINUE.
+080700 9000-TERMINATE-EXIT.
+080800     EXIT.

@@ -0,0 +1,316 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.     EMPMAINT.
+000300 AUTHOR.         R W BRENNAN.
+000400 INSTALLATION.   DATA CENTER SERVICES.
+000500 DATE-WRITTEN.   03/09/1998.
+000600 DATE-COMPILED.
+000700*================================================================*
+000800*  EMPMAINT                                                      *
+000900*  APPLIES ADD/CHANGE/DELETE TRANSACTIONS FROM EMPTRAN.DAT TO    *
+001000*  THE EMPLOYEE MASTER FILE, EMPLOYEE.DAT, AND LOGS THE RESULT   *
+001100*  OF EVERY TRANSACTION TO EMPMLOG.DAT.                          *
+001200*----------------------------------------------------------------*
+001300*  MODIFICATION HISTORY                                         *
+001400*  DATE       BY   DESCRIPTION                                  *
+001500*  03/09/1998 RWB  ORIGINAL MAINTENANCE PROGRAM.                *
+001600*  04/20/1998 RWB  CARRY DEPARTMENT, HIRE DATE, AND SALARY ON   *
+001700*                  ADD AND CHANGE TRANSACTIONS.                *
+001800*  06/29/1998 RWB  CHECK THE EMPMLOG.DAT OPEN, LIKE EVERY OTHER *
+001900*                  FILE OPENED BY THIS PROGRAM.                *
+002000*  07/14/1998 RWB  OPEN AND CHECK EACH FILE IN TURN INSTEAD OF  *
+002100*                  ALL AT ONCE, CLOSING WHATEVER IS ALREADY     *
+002200*                  OPEN BEFORE BAILING OUT, SO A FAILED OPEN    *
+002300*                  CANNOT TRUNCATE EMPMLOG.DAT BEFORE IT IS     *
+002400*                  EVER REPORTED.                               *
+002500*  07/21/1998 RWB  9000-TERMINATE NOW CLOSES EACH FILE ONLY IF  *
+002600*                  IT IS STILL OPEN, USING THE SAME PER-FILE    *
+002700*                  OPEN SWITCH 1000-INITIALIZE ALREADY SETS,    *
+002800*                  SO A RUN THAT FAILS TO OPEN (OR THAT         *
+002900*                  ALREADY CLOSED) ONE OF THE THREE FILES DOES  *
+003000*                  NOT GET RE-CLOSED AT TERMINATION.            *
+003100*================================================================*
+003200 ENVIRONMENT DIVISION.
+003300 INPUT-OUTPUT SECTION.
+003400 FILE-CONTROL.
+003500     SELECT EMP-FILE ASSIGN TO 'EMPLOYEE.DAT'
+003600         ORGANIZATION IS INDEXED
+003700         ACCESS MODE IS DYNAMIC
+003800         RECORD KEY IS EMP-ID
+003900         FILE STATUS IS WS-EMP-FILE-STATUS.
+004000
+004100     SELECT TRAN-FILE ASSIGN TO 'EMPTRAN.DAT'
+004200         ORGANIZATION IS LINE SEQUENTIAL
+004300         FILE STATUS IS WS-TRAN-FILE-STATUS.
+004400
+004500     SELECT LOG-FILE ASSIGN TO 'EMPMLOG.DAT'
+004600         ORGANIZATION IS LINE SEQUENTIAL
+004700         FILE STATUS IS WS-LOG-FILE-STATUS.
+004800
+004900 DATA DIVISION.
+005000 FILE SECTION.
+005100 FD  EMP-FILE
+005200     LABEL RECORDS ARE STANDARD.
+005300 COPY EMPREC.
+005400
+005500 FD  TRAN-FILE
+005600     LABEL RECORDS ARE STANDARD.
+005700 COPY EMPTRAN.
+005800
+005900 FD  LOG-FILE
+006000     LABEL RECORDS ARE STANDARD.
+006100 01  LOG-RECORD                  PIC X(80).
+006200
+006300 WORKING-STORAGE SECTION.
+006400*----------------------------------------------------------------*
+006500*    FILE STATUS AND END-OF-FILE SWITCHES                       *
+006600*----------------------------------------------------------------*
+006700 01  WS-EMP-FILE-STATUS       PIC X(02).
+006800     88  EMP-FILE-OK                  VALUE '00'.
+006900
+007000 01  WS-TRAN-FILE-STATUS      PIC X(02).
+007100     88  TRAN-FILE-OK                 VALUE '00'.
+007200
+007300 01  WS-LOG-FILE-STATUS       PIC X(02).
+007400     88  LOG-FILE-OK                  VALUE '00'.
+007500
+007600*----------------------------------------------------------------*
+007700*    FILE OPEN SWITCHES, SO 9000-TERMINATE ONLY CLOSES WHAT      *
+007800*    1000-INITIALIZE ACTUALLY LEFT OPEN                         *
+007900*----------------------------------------------------------------*
+008000 01  WS-TRAN-FILE-OPEN-SW     PIC X(01) VALUE 'N'.
+008100     88  TRAN-FILE-OPEN               VALUE 'Y'.
+008200 01  WS-EMP-FILE-OPEN-SW      PIC X(01) VALUE 'N'.
+008300     88  EMP-FILE-OPEN                VALUE 'Y'.
+008400 01  WS-LOG-FILE-OPEN-SW      PIC X(01) VALUE 'N'.
+008500     88  LOG-FILE-OPEN                VALUE 'Y'.
+008600
+008700 01  EOF-FLAG                 PIC X(01) VALUE 'N'.
+008800     88  END-OF-FILE                  VALUE 'Y'.
+008900
+009000*----------------------------------------------------------------*
+009100*    RUN TOTALS                                                 *
+009200*----------------------------------------------------------------*
+009300 01  WS-ADD-COUNT             PIC 9(07) VALUE ZERO.
+009400 01  WS-CHANGE-COUNT          PIC 9(07) VALUE ZERO.
+009500 01  WS-DELETE-COUNT          PIC 9(07) VALUE ZERO.
+009600 01  WS-REJECT-COUNT          PIC 9(07) VALUE ZERO.
+009700
+009800*----------------------------------------------------------------*
+009900*    LOG LINE BUILD AREA                                        *
+010000*----------------------------------------------------------------*
+010100 01  WS-LOG-STATUS            PIC X(10).
+010200
+010300 PROCEDURE DIVISION.
+010400*================================================================*
+010500 0000-MAINLINE.
+010600*================================================================*
+010700     PERFORM 1000-INITIALIZE
+010800         THRU 1000-INITIALIZE-EXIT
+010900     PERFORM 2000-PROCESS-TRANSACTION
+011000         THRU 2000-PROCESS-TRANSACTION-EXIT
+011100         UNTIL END-OF-FILE
+011200     PERFORM 9000-TERMINATE
+011300         THRU 9000-TERMINATE-EXIT
+011400     STOP RUN.
+011500
+011600*================================================================*
+011700 1000-INITIALIZE.
+011800*================================================================*
+011900     OPEN INPUT TRAN-FILE
+012000     IF NOT TRAN-FILE-OK
+012100         DISPLAY 'EMPMAINT: CANNOT OPEN EMPTRAN.DAT, STATUS '
+012200             WS-TRAN-FILE-STATUS
+012300         MOVE 'Y' TO EOF-FLAG
+012400         GO TO 1000-INITIALIZE-EXIT
+012500     END-IF
+012600     MOVE 'Y' TO WS-TRAN-FILE-OPEN-SW
+012700
+012800     OPEN I-O EMP-FILE
+012900     IF NOT EMP-FILE-OK
+013000         DISPLAY 'EMPMAINT: CANNOT OPEN EMPLOYEE.DAT, STATUS '
+013100             WS-EMP-FILE-STATUS
+013200         MOVE 'Y' TO EOF-FLAG
+013300         CLOSE TRAN-FILE
+013400         MOVE 'N' TO WS-TRAN-FILE-OPEN-SW
+013500         GO TO 1000-INITIALIZE-EXIT
+013600     END-IF
+013700     MOVE 'Y' TO WS-EMP-FILE-OPEN-SW
+013800
+013900     OPEN OUTPUT LOG-FILE
+014000     IF NOT LOG-FILE-OK
+014100         DISPLAY 'EMPMAINT: CANNOT OPEN EMPMLOG.DAT, STATUS '
+014200             WS-LOG-FILE-STATUS
+014300         MOVE 'Y' TO EOF-FLAG
+014400         CLOSE TRAN-FILE
+014500         MOVE 'N' TO WS-TRAN-FILE-OPEN-SW
+014600         CLOSE EMP-FILE
+014700         MOVE 'N' TO WS-EMP-FILE-OPEN-SW
+014800         GO TO 1000-INITIALIZE-EXIT
+014900     END-IF
+015000     MOVE 'Y' TO WS-LOG-FILE-OPEN-SW
+015100
+015200     PERFORM 2100-READ-NEXT-TRANSACTION
+015300         THRU 2100-READ-NEXT-TRANSACTION-EXIT.
+015400 1000-INITIALIZE-EXIT.
+015500     EXIT.
+015600
+015700*================================================================*
+015800 2000-PROCESS-TRANSACTION.
+015900*================================================================*
+016000     EVALUATE TRUE
+016100         WHEN TRAN-ACTION-ADD
+016200             PERFORM 3000-ADD-EMPLOYEE
+016300                 THRU 3000-ADD-EMPLOYEE-EXIT
+016400         WHEN TRAN-ACTION-CHANGE
+016500             PERFORM 4000-CHANGE-EMPLOYEE
+016600                 THRU 4000-CHANGE-EMPLOYEE-EXIT
+016700         WHEN TRAN-ACTION-DELETE
+016800             PERFORM 5000-DELETE-EMPLOYEE
+016900                 THRU 5000-DELETE-EMPLOYEE-EXIT
+017000         WHEN OTHER
+017100             PERFORM 6000-REJECT-TRANSACTION
+017200                 THRU 6000-REJECT-TRANSACTION-EXIT
+017300     END-EVALUATE
+017400
+017500     PERFORM 2100-READ-NEXT-TRANSACTION
+017600         THRU 2100-READ-NEXT-TRANSACTION-EXIT.
+017700 2000-PROCESS-TRANSACTION-EXIT.
+017800     EXIT.
+017900
+018000*================================================================*
+018100 2100-READ-NEXT-TRANSACTION.
+018200*================================================================*
+018300     READ TRAN-FILE
+018400         AT END
+018500             MOVE 'Y' TO EOF-FLAG
+018600     END-READ.
+018700 2100-READ-NEXT-TRANSACTION-EXIT.
+018800     EXIT.
+018900
+019000*================================================================*
+019100 3000-ADD-EMPLOYEE.
+019200*    ADD A NEW HIRE TO EMPLOYEE.DAT.  REJECTED IF THE EMP-ID IS
+019300*    ALREADY ON FILE.
+019400*================================================================*
+019500     MOVE TRAN-EMP-ID TO EMP-ID
+019600     MOVE TRAN-EMP-NAME TO EMP-NAME
+019700     MOVE TRAN-DEPT-CODE TO EMP-DEPT-CODE
+019800     MOVE TRAN-HIRE-DATE TO EMP-HIRE-DATE
+019900     MOVE TRAN-SALARY TO EMP-SALARY
+020000     WRITE EMP-RECORD
+020100         INVALID KEY
+020200             MOVE 'DUPLICATE' TO WS-LOG-STATUS
+020300             PERFORM 7000-WRITE-LOG-RECORD
+020400                 THRU 7000-WRITE-LOG-RECORD-EXIT
+020500             ADD 1 TO WS-REJECT-COUNT
+020600         NOT INVALID KEY
+020700             MOVE 'ADDED' TO WS-LOG-STATUS
+020800             PERFORM 7000-WRITE-LOG-RECORD
+020900                 THRU 7000-WRITE-LOG-RECORD-EXIT
+021000             ADD 1 TO WS-ADD-COUNT
+021100     END-WRITE.
+021200 3000-ADD-EMPLOYEE-EXIT.
+021300     EXIT.
+021400
+021500*================================================================*
+021600 4000-CHANGE-EMPLOYEE.
+021700*    CHANGE EMP-NAME FOR AN EMPLOYEE ALREADY ON FILE.  REJECTED
+021800*    IF THE EMP-ID IS NOT FOUND.
+021900*================================================================*
+022000     MOVE TRAN-EMP-ID TO EMP-ID
+022100     READ EMP-FILE
+022200         INVALID KEY
+022300             MOVE 'NOTFOUND' TO WS-LOG-STATUS
+022400             PERFORM 7000-WRITE-LOG-RECORD
+022500                 THRU 7000-WRITE-LOG-RECORD-EXIT
+022600             ADD 1 TO WS-REJECT-COUNT
+022700             GO TO 4000-CHANGE-EMPLOYEE-EXIT
+022800     END-READ
+022900
+023000     MOVE TRAN-EMP-NAME TO EMP-NAME
+023100     MOVE TRAN-DEPT-CODE TO EMP-DEPT-CODE
+023200     MOVE TRAN-HIRE-DATE TO EMP-HIRE-DATE
+023300     MOVE TRAN-SALARY TO EMP-SALARY
+023400     REWRITE EMP-RECORD
+023500         INVALID KEY
+023600             MOVE 'REJECTED' TO WS-LOG-STATUS
+023700             PERFORM 7000-WRITE-LOG-RECORD
+023800                 THRU 7000-WRITE-LOG-RECORD-EXIT
+023900             ADD 1 TO WS-REJECT-COUNT
+024000         NOT INVALID KEY
+024100             MOVE 'CHANGED' TO WS-LOG-STATUS
+024200             PERFORM 7000-WRITE-LOG-RECORD
+024300                 THRU 7000-WRITE-LOG-RECORD-EXIT
+024400             ADD 1 TO WS-CHANGE-COUNT
+024500     END-REWRITE.
+024600 4000-CHANGE-EMPLOYEE-EXIT.
+024700     EXIT.
+024800
+024900*================================================================*
+025000 5000-DELETE-EMPLOYEE.
+025100*    REMOVE A TERMINATED EMPLOYEE FROM EMPLOYEE.DAT.  REJECTED
+025200*    IF THE EMP-ID IS NOT FOUND.
+025300*================================================================*
+025400     MOVE TRAN-EMP-ID TO EMP-ID
+025500     DELETE EMP-FILE RECORD
+025600         INVALID KEY
+025700             MOVE 'NOTFOUND' TO WS-LOG-STATUS
+025800             PERFORM 7000-WRITE-LOG-RECORD
+025900                 THRU 7000-WRITE-LOG-RECORD-EXIT
+026000             ADD 1 TO WS-REJECT-COUNT
+026100         NOT INVALID KEY
+026200             MOVE 'DELETED' TO WS-LOG-STATUS
+026300             PERFORM 7000-WRITE-LOG-RECORD
+026400                 THRU 7000-WRITE-LOG-RECORD-EXIT
+026500             ADD 1 TO WS-DELETE-COUNT
+026600     END-DELETE.
+026700 5000-DELETE-EMPLOYEE-EXIT.
+026800     EXIT.
+026900
+027000*================================================================*
+027100 6000-REJECT-TRANSACTION.
+027200*    ACTION CODE WAS NOT A, C, OR D.                             *
+027300*================================================================*
+027400     MOVE 'BADCODE' TO WS-LOG-STATUS
+027500     PERFORM 7000-WRITE-LOG-RECORD
+027600         THRU 7000-WRITE-LOG-RECORD-EXIT
+027700     ADD 1 TO WS-REJECT-COUNT.
+027800 6000-REJECT-TRANSACTION-EXIT.
+027900     EXIT.
+028000
+028100*================================================================*
+028200 7000-WRITE-LOG-RECORD.
+028300*================================================================*
+028400     MOVE SPACES TO LOG-RECORD
+028500     STRING TRAN-ACTION-CODE   DELIMITED BY SIZE
+028600             ' '               DELIMITED BY SIZE
+028700             TRAN-EMP-ID       DELIMITED BY SIZE
+028800             ' '               DELIMITED BY SIZE
+028900             TRAN-EMP-NAME     DELIMITED BY SIZE
+029000             ' '               DELIMITED BY SIZE
+029100             WS-LOG-STATUS     DELIMITED BY SIZE
+029200         INTO LOG-RECORD
+029300     END-STRING
+029400     WRITE LOG-RECORD.
+029500 7000-WRITE-LOG-RECORD-EXIT.
+029600     EXIT.
+029700
+029800*================================================================*
+029900 9000-TERMINATE.
+030000*================================================================*
+030100     IF TRAN-FILE-OPEN
+030200         CLOSE TRAN-FILE
+030300     END-IF
+030400     IF EMP-FILE-OPEN
+030500         CLOSE EMP-FILE
+030600     END-IF
+030700     IF LOG-FILE-OPEN
+030800         CLOSE LOG-FILE
+030900     END-IF
+031000
+031100     DISPLAY 'EMPMAINT: ADDED    ' WS-ADD-COUNT
+031200     DISPLAY 'EMPMAINT: CHANGED  ' WS-CHANGE-COUNT
+031300     DISPLAY 'EMPMAINT: DELETED  ' WS-DELETE-COUNT
+031400     DISPLAY 'EMPMAINT: REJECTED ' WS-REJECT-COUNT.
+031500 9000-TERMINATE-EXIT.
+031600     EXIT.

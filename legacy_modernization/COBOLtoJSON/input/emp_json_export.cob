@@ -0,0 +1,251 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.     EMPJSON.
+000300 AUTHOR.         R W BRENNAN.
+000400 INSTALLATION.   DATA CENTER SERVICES.
+000500 DATE-WRITTEN.   05/11/1998.
+000600 DATE-COMPILED.
+000700*================================================================*
+000800*  EMPJSON                                                      *
+000900*  READS THE EMPLOYEE MASTER FILE, EMPLOYEE.DAT, THE SAME WAY   *
+001000*  FILETEST DOES, AND WRITES ONE JSON OBJECT PER EMP-RECORD     *
+001100*  (ID AND NAME ONLY) TO EMPJSON.DAT FOR THE ONBOARDING PORTAL. *
+001200*----------------------------------------------------------------*
+001300*  MODIFICATION HISTORY                                        *
+001400*  DATE       BY   DESCRIPTION                                 *
+001500*  05/11/1998 RWB  ORIGINAL JSON EXPORT PROGRAM.                *
+001600*  07/21/1998 RWB  9000-TERMINATE NOW CLOSES EACH FILE ONLY IF  *
+001700*                  ITS OPEN SWITCH SHOWS IT IS STILL OPEN,      *
+001800*                  INSTEAD OF UNCONDITIONALLY, SO A RUN THAT    *
+001900*                  FAILED TO OPEN (OR ALREADY CLOSED) ONE OF    *
+002000*                  THE TWO FILES DOES NOT RE-CLOSE IT.          *
+002100*================================================================*
+002200 ENVIRONMENT DIVISION.
+002300 INPUT-OUTPUT SECTION.
+002400 FILE-CONTROL.
+002500     SELECT EMP-FILE ASSIGN TO 'EMPLOYEE.DAT'
+002600         ORGANIZATION IS INDEXED
+002700         ACCESS MODE IS DYNAMIC
+002800         RECORD KEY IS EMP-ID
+002900         FILE STATUS IS WS-EMP-FILE-STATUS.
+003000
+003100     SELECT JSON-FILE ASSIGN TO 'EMPJSON.DAT'
+003200         ORGANIZATION IS LINE SEQUENTIAL
+003300         FILE STATUS IS WS-JSON-FILE-STATUS.
+003400
+003500 DATA DIVISION.
+003600 FILE SECTION.
+003700 FD  EMP-FILE
+003800     LABEL RECORDS ARE STANDARD.
+003900 COPY EMPREC.
+004000
+004100 FD  JSON-FILE
+004200     LABEL RECORDS ARE STANDARD.
+004300 01  JSON-RECORD                 PIC X(80).
+004400
+004500 WORKING-STORAGE SECTION.
+004600*----------------------------------------------------------------*
+004700*    FILE STATUS AND END-OF-FILE SWITCHES                      *
+004800*----------------------------------------------------------------*
+004900 01  WS-EMP-FILE-STATUS       PIC X(02).
+005000     88  EMP-FILE-OK                  VALUE '00'.
+005100
+005200 01  WS-JSON-FILE-STATUS      PIC X(02).
+005300     88  JSON-FILE-OK                 VALUE '00'.
+005400
+005500*----------------------------------------------------------------*
+005600*    FILE OPEN SWITCHES, SO 9000-TERMINATE ONLY CLOSES WHAT      *
+005700*    1000-INITIALIZE ACTUALLY LEFT OPEN                         *
+005800*----------------------------------------------------------------*
+005900 01  WS-EMP-FILE-OPEN-SW      PIC X(01) VALUE 'N'.
+006000     88  EMP-FILE-OPEN                VALUE 'Y'.
+006100 01  WS-JSON-FILE-OPEN-SW     PIC X(01) VALUE 'N'.
+006200     88  JSON-FILE-OPEN               VALUE 'Y'.
+006300
+006400 01  EOF-FLAG                 PIC X(01) VALUE 'N'.
+006500     88  END-OF-FILE                  VALUE 'Y'.
+006600
+006700 01  WS-EXPORT-COUNT          PIC 9(07) VALUE ZERO.
+006800
+006900*----------------------------------------------------------------*
+007000*    TRAILING-SPACE TRIM WORK AREA                              *
+007100*----------------------------------------------------------------*
+007200 01  WS-ID-LEN                PIC 9(02) VALUE ZERO.
+007300 01  WS-NAME-LEN              PIC 9(02) VALUE ZERO.
+007400 01  WS-TRIM-IDX              PIC 9(02) VALUE ZERO.
+007500
+007600*----------------------------------------------------------------*
+007700*    JSON STRING-ESCAPE WORK AREA                                *
+007800*----------------------------------------------------------------*
+007900 01  WS-NAME-ESCAPED          PIC X(40) VALUE SPACES.
+008000 01  WS-ESCAPED-LEN           PIC 9(02) VALUE ZERO.
+008100 01  WS-ESCAPED-CHAR          PIC X(01) VALUE SPACE.
+008200 01  WS-SCAN-IDX              PIC 9(02) VALUE ZERO.
+008300
+008400 PROCEDURE DIVISION.
+008500*================================================================*
+008600 0000-MAINLINE.
+008700*================================================================*
+008800     PERFORM 1000-INITIALIZE
+008900         THRU 1000-INITIALIZE-EXIT
+009000     PERFORM 2000-EXPORT-EMPLOYEE
+009100         THRU 2000-EXPORT-EMPLOYEE-EXIT
+009200         UNTIL END-OF-FILE
+009300     PERFORM 9000-TERMINATE
+009400         THRU 9000-TERMINATE-EXIT
+009500     STOP RUN.
+009600
+009700*================================================================*
+009800 1000-INITIALIZE.
+009900*================================================================*
+010000     OPEN INPUT EMP-FILE
+010100     IF NOT EMP-FILE-OK
+010200         DISPLAY 'EMPJSON: CANNOT OPEN EMPLOYEE.DAT, STATUS '
+010300             WS-EMP-FILE-STATUS
+010400         MOVE 'Y' TO EOF-FLAG
+010500         GO TO 1000-INITIALIZE-EXIT
+010600     END-IF
+010700     MOVE 'Y' TO WS-EMP-FILE-OPEN-SW
+010800
+010900     OPEN OUTPUT JSON-FILE
+011000     IF NOT JSON-FILE-OK
+011100         DISPLAY 'EMPJSON: CANNOT OPEN EMPJSON.DAT, STATUS '
+011200             WS-JSON-FILE-STATUS
+011300         CLOSE EMP-FILE
+011400         MOVE 'N' TO WS-EMP-FILE-OPEN-SW
+011500         MOVE 'Y' TO EOF-FLAG
+011600         GO TO 1000-INITIALIZE-EXIT
+011700     END-IF
+011800     MOVE 'Y' TO WS-JSON-FILE-OPEN-SW
+011900
+012000     PERFORM 2100-READ-NEXT-EMPLOYEE
+012100         THRU 2100-READ-NEXT-EMPLOYEE-EXIT.
+012200 1000-INITIALIZE-EXIT.
+012300     EXIT.
+012400
+012500*================================================================*
+012600 2000-EXPORT-EMPLOYEE.
+012700*================================================================*
+012800     PERFORM 2200-WRITE-JSON-RECORD
+012900         THRU 2200-WRITE-JSON-RECORD-EXIT
+013000     PERFORM 2100-READ-NEXT-EMPLOYEE
+013100         THRU 2100-READ-NEXT-EMPLOYEE-EXIT.
+013200 2000-EXPORT-EMPLOYEE-EXIT.
+013300     EXIT.
+013400
+013500*================================================================*
+013600 2100-READ-NEXT-EMPLOYEE.
+013700*================================================================*
+013800     READ EMP-FILE NEXT RECORD
+013900         AT END
+014000             MOVE 'Y' TO EOF-FLAG
+014100     END-READ.
+014200 2100-READ-NEXT-EMPLOYEE-EXIT.
+014300     EXIT.
+014400
+014500*================================================================*
+014600 2200-WRITE-JSON-RECORD.
+014700*    TRIM TRAILING SPACES FROM EMP-ID AND EMP-NAME, ESCAPE ANY
+014800*    QUOTE OR BACKSLASH CHARACTER IN EMP-NAME, THEN BUILD ONE
+014900*    JSON OBJECT PER RECORD ({"id":"...","name":"..."}).
+015000*================================================================*
+015100     PERFORM 2210-FIND-ID-LENGTH
+015200         THRU 2210-FIND-ID-LENGTH-EXIT
+015300     PERFORM 2220-FIND-NAME-LENGTH
+015400         THRU 2220-FIND-NAME-LENGTH-EXIT
+015500     PERFORM 2230-ESCAPE-NAME
+015600         THRU 2230-ESCAPE-NAME-EXIT
+015700
+015800     MOVE SPACES TO JSON-RECORD
+015900     STRING '{"id":"'                    DELIMITED BY SIZE
+016000             EMP-ID(1:WS-ID-LEN)          DELIMITED BY SIZE
+016100             '","name":"'                 DELIMITED BY SIZE
+016200             WS-NAME-ESCAPED(1:WS-ESCAPED-LEN) DELIMITED BY SIZE
+016300             '"}'                         DELIMITED BY SIZE
+016400         INTO JSON-RECORD
+016500     END-STRING
+016600     WRITE JSON-RECORD
+016700     ADD 1 TO WS-EXPORT-COUNT.
+016800 2200-WRITE-JSON-RECORD-EXIT.
+016900     EXIT.
+017000
+017100*================================================================*
+017200 2210-FIND-ID-LENGTH.
+017300*================================================================*
+017400     MOVE 5 TO WS-TRIM-IDX
+017500     PERFORM 2900-NO-OP
+017600         VARYING WS-TRIM-IDX FROM 5 BY -1
+017700         UNTIL WS-TRIM-IDX < 1
+017800             OR EMP-ID(WS-TRIM-IDX:1) NOT = SPACE
+017900     MOVE WS-TRIM-IDX TO WS-ID-LEN
+018000     IF WS-ID-LEN < 1
+018100         MOVE 1 TO WS-ID-LEN
+018200     END-IF.
+018300 2210-FIND-ID-LENGTH-EXIT.
+018400     EXIT.
+018500
+018600*================================================================*
+018700 2220-FIND-NAME-LENGTH.
+018800*================================================================*
+018900     MOVE 20 TO WS-TRIM-IDX
+019000     PERFORM 2900-NO-OP
+019100         VARYING WS-TRIM-IDX FROM 20 BY -1
+019200         UNTIL WS-TRIM-IDX < 1
+019300             OR EMP-NAME(WS-TRIM-IDX:1) NOT = SPACE
+019400     MOVE WS-TRIM-IDX TO WS-NAME-LEN
+019500     IF WS-NAME-LEN < 1
+019600         MOVE 1 TO WS-NAME-LEN
+019700     END-IF.
+019800 2220-FIND-NAME-LENGTH-EXIT.
+019900     EXIT.
+020000
+020100*================================================================*
+020200 2230-ESCAPE-NAME.
+020300*    BUILD WS-NAME-ESCAPED FROM EMP-NAME(1:WS-NAME-LEN), WITH A
+020400*    BACKSLASH INSERTED AHEAD OF ANY QUOTE OR BACKSLASH CHARACTER
+020500*    SO THE NAME CANNOT BREAK OUT OF ITS JSON STRING QUOTES.
+020600*================================================================*
+020700     MOVE SPACES TO WS-NAME-ESCAPED
+020800     MOVE ZERO TO WS-ESCAPED-LEN
+020900     PERFORM 2235-ESCAPE-ONE-CHAR
+021000         VARYING WS-SCAN-IDX FROM 1 BY 1
+021100         UNTIL WS-SCAN-IDX > WS-NAME-LEN.
+021200 2230-ESCAPE-NAME-EXIT.
+021300     EXIT.
+021400
+021500*================================================================*
+021600 2235-ESCAPE-ONE-CHAR.
+021700*================================================================*
+021800     MOVE EMP-NAME(WS-SCAN-IDX:1) TO WS-ESCAPED-CHAR
+021900     IF WS-ESCAPED-CHAR = '"' OR WS-ESCAPED-CHAR = '\'
+022000         ADD 1 TO WS-ESCAPED-LEN
+022100         MOVE '\' TO WS-NAME-ESCAPED(WS-ESCAPED-LEN:1)
+022200     END-IF
+022300     ADD 1 TO WS-ESCAPED-LEN
+022400     MOVE WS-ESCAPED-CHAR TO WS-NAME-ESCAPED(WS-ESCAPED-LEN:1).
+022500 2235-ESCAPE-ONE-CHAR-EXIT.
+022600     EXIT.
+022700
+022800*================================================================*
+022900 2900-NO-OP.
+023000*    EMPTY BODY -- THE VARYING CLAUSE ON THE PERFORM STATEMENT
+023100*    DOES ALL THE WORK OF SCANNING BACKWARDS FOR A NON-SPACE.
+023200*================================================================*
+023300     CONTINUE.
+023400 2900-NO-OP-EXIT.
+023500     EXIT.
+023600
+023700*================================================================*
+023800 9000-TERMINATE.
+023900*    WS-EMP-FILE-STATUS IS '10' (NOT '00') AFTER THE LAST READ ...
+024000*    AT END OF A NORMAL RUN, SO EACH CLOSE IS GATED ON ITS OWN
+024100*    OPEN SWITCH RATHER THAN ON ITS FILE STATUS.
+024200*================================================================*
+024300     IF EMP-FILE-OPEN
+024400         CLOSE EMP-FILE
+024500     END-IF
+024600     IF JSON-FILE-OPEN
+024700         CLOSE JSON-FILE
+024800     END-IF
+024900     DISPLAY 'EMPJSON: RECORDS EXPORTED ' WS-EXPORT-COUNT.
+025000 9000-TERMINATE-EXIT.
+025100     EXIT.

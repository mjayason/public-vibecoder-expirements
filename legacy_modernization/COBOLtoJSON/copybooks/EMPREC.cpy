@@ -0,0 +1,24 @@
+000100*================================================================*
+000200*  EMPREC.CPY                                                    *
+000300*  RECORD LAYOUT FOR THE EMPLOYEE MASTER FILE, EMPLOYEE.DAT.     *
+000400*  SHARED BY EVERY PROGRAM THAT OPENS EMP-FILE SO THE MASTER     *
+000500*  LAYOUT ONLY HAS TO CHANGE IN ONE PLACE.                       *
+000600*----------------------------------------------------------------*
+000700*  MODIFICATION HISTORY                                          *
+000800*  DATE       BY   DESCRIPTION                                   *
+000900*  02/14/1998 RWB  ORIGINAL LAYOUT (EMP-ID, EMP-NAME ONLY).      *
+000950*  04/20/1998 RWB  ADDED DEPARTMENT, HIRE DATE, AND SALARY SO   *
+000960*                  THE MASTER CAN ANSWER MORE THAN JUST "WHAT'S *
+000970*                  THIS PERSON'S NAME".                         *
+001000*================================================================*
+001100 01  EMP-RECORD.
+001200     05  EMP-ID                  PIC X(05).
+001300     05  EMP-NAME                PIC X(20).
+001310     05  EMP-DEPT-CODE           PIC X(04).
+001320     05  EMP-HIRE-DATE           PIC 9(08).
+001330     05  EMP-HIRE-DATE-X REDEFINES EMP-HIRE-DATE.
+001340         10  EMP-HIRE-CCYY           PIC 9(04).
+001350         10  EMP-HIRE-MM             PIC 9(02).
+001360         10  EMP-HIRE-DD             PIC 9(02).
+001370     05  EMP-SALARY              PIC 9(07)V99 COMP-3.
+001380     05  FILLER                  PIC X(10).

@@ -0,0 +1,22 @@
+000100*================================================================*
+000200*  EMPTRAN.CPY                                                   *
+000300*  RECORD LAYOUT FOR THE EMPLOYEE MAINTENANCE TRANSACTION FILE,  *
+000400*  EMPTRAN.DAT.  EACH RECORD CARRIES AN ACTION CODE PLUS THE     *
+000500*  SAME FIELDS AS THE EMPLOYEE MASTER RECORD, EMPREC.CPY.        *
+000600*----------------------------------------------------------------*
+000700*  MODIFICATION HISTORY                                         *
+000800*  DATE       BY   DESCRIPTION                                  *
+000900*  03/09/1998 RWB  ORIGINAL LAYOUT FOR EMPMAINT.                 *
+000950*  04/20/1998 RWB  ADDED DEPARTMENT, HIRE DATE, AND SALARY TO   *
+000960*                  MATCH THE EXPANDED EMP-RECORD LAYOUT.        *
+001000*================================================================*
+001100 01  TRAN-RECORD.
+001200     05  TRAN-ACTION-CODE        PIC X(01).
+001300         88  TRAN-ACTION-ADD          VALUE 'A'.
+001400         88  TRAN-ACTION-CHANGE       VALUE 'C'.
+001500         88  TRAN-ACTION-DELETE       VALUE 'D'.
+001600     05  TRAN-EMP-ID              PIC X(05).
+001700     05  TRAN-EMP-NAME            PIC X(20).
+001710     05  TRAN-DEPT-CODE           PIC X(04).
+001720     05  TRAN-HIRE-DATE           PIC 9(08).
+001730     05  TRAN-SALARY              PIC 9(07)V99 COMP-3.
